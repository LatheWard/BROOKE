@@ -1,193 +1,959 @@
-      ******************************************************************
-      * Author: LATHE WARD
-      * Date: 07/20/21
-      * Purpose: Register/Edit users for solid waste
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. BROOKE.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT MYNAMES ASSIGN TO "SAMPLE.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT ADD-TO-DATA ASSIGN TO "TEMPFILE.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD MYNAMES.
-       01 THEUSERS.
-            05 OWNER-NAME      PIC A(20).
-            05 OWNER-ADDRESS   PIC X(35).
-
-       FD ADD-TO-DATA.
-       01 HOLDUSERS.
-           05 N-OWNER-NAME     PIC A(20).
-           05 N-OWNER-ADDRESS  PIC X(35).
-
-       WORKING-STORAGE SECTION.
-       01 USER-FIRST-CHOICE        PIC A.
-
-       01 SWITCHES.
-           05 EOF-SWITCH           PIC X VALUE "N".
-           05 MOD-EOF-SWITCH       PIC X VALUE "N".
-
-       01  HEADING-LINE.
-
-        05 FILLER            PIC X(11)  VALUE "OWNER-NAME".
-        05 FILLER            PIC X(9)   VALUE SPACES.
-        05 FILLER            PIC X(16)  VALUE "OWNER-ADDRESS".
-        05 FILLER            PIC X(16)  VALUE SPACES.
-
-        01 MOD-NAME                  PIC A(20).
-
-
-       PROCEDURE DIVISION.
-           DISPLAY "==================================".
-           DISPLAY "THREE RIVERS PLANNING FEE BILLING".
-           DISPLAY "REMEMBER TO ACTIVATE CAPS LOCK".
-           PERFORM 0100-MAIN-LOOP UNTIL USER-FIRST-CHOICE = "E".
-
-       0100-MAIN-LOOP.
-       DISPLAY "==================================".
-       DISPLAY "ADDITIONS [A]"
-       DISPLAY "MODIFICATION [B]"
-       DISPLAY "SHOW NAMES AND ADDRESSES [C]"
-       DISPLAY "DELETE [D]"
-       DISPLAY "EXIT [E]"
-       ACCEPT USER-FIRST-CHOICE
-
-       IF USER-FIRST-CHOICE = "A" THEN
-           OPEN EXTEND MYNAMES
-           PERFORM 1400-ADD
-           CLOSE MYNAMES
-       END-IF.
-
-       IF USER-FIRST-CHOICE = "B" THEN
-           DISPLAY "ENTER NAME OF OWNER TO MODIFY"
-           ACCEPT MOD-NAME
-           PERFORM 1310-FIND-MODIFY
-       END-IF
-
-       IF USER-FIRST-CHOICE = "C" THEN
-           DISPLAY HEADING-LINE
-           OPEN INPUT MYNAMES
-           PERFORM 1200-SHOW UNTIL EOF-SWITCH = "Y"
-           MOVE "N" TO EOF-SWITCH
-           CLOSE MYNAMES
-       END-IF.
-
-       IF USER-FIRST-CHOICE = "D" THEN
-           DISPLAY "ENTER NAME TO DELETE"
-           ACCEPT MOD-NAME
-           PERFORM 1500-FILTER-FOR-DELETE
-           PERFORM 1335-REWRITE-MYNAMES-FROM-ADD
-          END-IF.
-
-       IF USER-FIRST-CHOICE = "E"
-          DISPLAY "GOODBYE"
-          STOP RUN
-       END-IF.
-
-       1200-SHOW.
-       READ MYNAMES
-          AT END
-               MOVE "Y" TO EOF-SWITCH
-          NOT AT END
-               DISPLAY OWNER-NAME, OWNER-ADDRESS
-       END-READ.
-
-       1300-PERFORM-MODIFY.
-           OPEN INPUT MYNAMES
-           READ MYNAMES
-           AT END
-               MOVE "Y" TO EOF-SWITCH
-           NOT AT END
-               IF MOD-NAME EQUALS OWNER-NAME
-                   DISPLAY "MATCH FOUND"
-                   PERFORM 1310-FIND-MODIFY
-           END-IF
-           END-READ.
-           CLOSE MYNAMES.
-
-       1310-FIND-MODIFY.
-           PERFORM 1330-FILTER-TO-ADD-TO-DATA.
-           PERFORM 1335-REWRITE-MYNAMES-FROM-ADD.
-
-       1330-FILTER-TO-ADD-TO-DATA.
-           DISPLAY "Filtering"
-           OPEN OUTPUT ADD-TO-DATA.
-           OPEN INPUT MYNAMES.
-           MOVE "N" TO EOF-SWITCH
-           PERFORM UNTIL EOF-SWITCH = "Y"
-              READ MYNAMES
-              AT END
-                 MOVE "Y" TO EOF-SWITCH
-              NOT AT END
-                  IF OWNER-NAME NOT EQUALS MOD-NAME
-                     MOVE OWNER-NAME TO N-OWNER-NAME
-                     MOVE OWNER-ADDRESS TO N-OWNER-ADDRESS
-                  ELSE
-                      DISPLAY "NAME >>> "
-                      ACCEPT N-OWNER-NAME
-                      DISPLAY "ADDRESS >>> "
-                      ACCEPT N-OWNER-ADDRESS
-                  END-IF
-                  WRITE HOLDUSERS
-              END-READ
-           END-PERFORM
-           CLOSE ADD-TO-DATA.
-           CLOSE MYNAMES.
-
-       1335-REWRITE-MYNAMES-FROM-ADD.
-           DISPLAY "Rewriting"
-           OPEN INPUT ADD-TO-DATA.
-           OPEN OUTPUT MYNAMES.
-           MOVE "N" TO EOF-SWITCH
-           PERFORM UNTIL EOF-SWITCH = "Y"
-              READ ADD-TO-DATA
-              AT END
-                 MOVE "Y" TO EOF-SWITCH
-              NOT AT END
-                 IF NOT N-OWNER-NAME = "NONE"
-                 WRITE THEUSERS FROM HOLDUSERS
-                 END-IF
-              END-READ
-           END-PERFORM
-           CLOSE ADD-TO-DATA.
-           CLOSE MYNAMES.
-
-       1400-ADD.
-           DISPLAY "NAME >>> "
-           ACCEPT OWNER-NAME
-           DISPLAY "ADDRESS >>> "
-           ACCEPT OWNER-ADDRESS
-           WRITE THEUSERS.
-
-       1500-FILTER-FOR-DELETE.
-           DISPLAY "Filtering"
-           OPEN OUTPUT ADD-TO-DATA.
-           OPEN INPUT MYNAMES.
-           MOVE "N" TO EOF-SWITCH
-           PERFORM UNTIL EOF-SWITCH = "Y"
-              READ MYNAMES
-              AT END
-                 MOVE "Y" TO EOF-SWITCH
-              NOT AT END
-                  IF OWNER-NAME NOT EQUALS MOD-NAME
-                     MOVE OWNER-NAME TO N-OWNER-NAME
-                     MOVE OWNER-ADDRESS TO N-OWNER-ADDRESS
-                  ELSE
-                     MOVE "NONE" TO N-OWNER-NAME
-                     MOVE " " TO N-OWNER-ADDRESS
-                  END-IF
-                  WRITE HOLDUSERS
-              END-READ
-           END-PERFORM
-           CLOSE ADD-TO-DATA.
-           CLOSE MYNAMES.
-
-       END PROGRAM BROOKE.
+      ******************************************************************
+      * Author: LATHE WARD
+      * Date: 07/20/21
+      * Purpose: Register/Edit users for solid waste
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BROOKE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MYNAMES ASSIGN TO "SAMPLE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT-NUMBER
+           FILE STATUS IS WS-MYNAMES-STATUS.
+
+       SELECT PRINT-FILE ASSIGN TO WS-PRINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MYNAMES-BACKUP ASSIGN TO "SAMPLE.BAK"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BK-ACCOUNT-NUMBER
+           FILE STATUS IS WS-BACKUP-STATUS.
+
+       SELECT SORT-WORK ASSIGN TO "SORTWORK.DAT".
+
+       SELECT SORTED-NAMES ASSIGN TO "SORTED.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BATCH-TRANS ASSIGN TO "BATCH.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PAYHIST ASSIGN TO "PAYHIST.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PH-ACCOUNT-NUMBER
+           FILE STATUS IS WS-PAYHIST-STATUS.
+
+       SELECT NEXT-ACCT-CTL ASSIGN TO "NEXTACCT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NEXT-ACCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MYNAMES.
+       01 THEUSERS.
+            05 ACCOUNT-NUMBER  PIC 9(6).
+            05 OWNER-NAME      PIC A(20).
+            05 OWNER-ADDRESS   PIC X(35).
+            05 OWNER-FEE-AMOUNT PIC 9(5)V99.
+            05 OWNER-ROUTE-CODE PIC X(4).
+            05 OWNER-PICKUP-DAY PIC X(3).
+
+       FD PRINT-FILE.
+       01 PRINT-LINE           PIC X(80).
+
+       FD AUDIT-LOG.
+       01 AUDIT-RECORD.
+           05 AUDIT-DATE           PIC X(8).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUDIT-TIME           PIC X(8).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUDIT-ACTION         PIC X(1).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUDIT-ACCOUNT        PIC 9(6).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUDIT-BEFORE-NAME    PIC A(20).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUDIT-BEFORE-ADDR    PIC X(35).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUDIT-AFTER-NAME     PIC A(20).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 AUDIT-AFTER-ADDR     PIC X(35).
+
+       FD MYNAMES-BACKUP.
+       01 BACKUP-THEUSERS.
+           05 BK-ACCOUNT-NUMBER    PIC 9(6).
+           05 BK-OWNER-NAME        PIC A(20).
+           05 BK-OWNER-ADDRESS     PIC X(35).
+           05 BK-OWNER-FEE-AMOUNT  PIC 9(5)V99.
+           05 BK-OWNER-ROUTE-CODE  PIC X(4).
+           05 BK-OWNER-PICKUP-DAY  PIC X(3).
+
+       SD SORT-WORK.
+       01 SORT-RECORD.
+           05 SRT-ACCOUNT-NUMBER   PIC 9(6).
+           05 SRT-OWNER-NAME       PIC A(20).
+           05 SRT-OWNER-ADDRESS    PIC X(35).
+           05 SRT-OWNER-FEE-AMOUNT PIC 9(5)V99.
+           05 SRT-OWNER-ROUTE-CODE PIC X(4).
+           05 SRT-OWNER-PICKUP-DAY PIC X(3).
+
+       FD SORTED-NAMES.
+       01 SORTED-RECORD.
+           05 SRTD-ACCOUNT-NUMBER   PIC 9(6).
+           05 SRTD-OWNER-NAME       PIC A(20).
+           05 SRTD-OWNER-ADDRESS    PIC X(35).
+           05 SRTD-OWNER-FEE-AMOUNT PIC 9(5)V99.
+           05 SRTD-OWNER-ROUTE-CODE PIC X(4).
+           05 SRTD-OWNER-PICKUP-DAY PIC X(3).
+
+       FD BATCH-TRANS.
+       01 TRANS-RECORD.
+           05 TRANS-ACTION-CODE       PIC X(1).
+           05 FILLER                  PIC X(1).
+           05 TRANS-ACCOUNT-NUMBER    PIC 9(6).
+           05 FILLER                  PIC X(1).
+           05 TRANS-OWNER-NAME        PIC A(20).
+           05 FILLER                  PIC X(1).
+           05 TRANS-OWNER-ADDRESS     PIC X(35).
+           05 FILLER                  PIC X(1).
+           05 TRANS-OWNER-FEE-AMOUNT  PIC 9(5)V99.
+           05 FILLER                  PIC X(1).
+           05 TRANS-OWNER-ROUTE-CODE  PIC X(4).
+           05 FILLER                  PIC X(1).
+           05 TRANS-OWNER-PICKUP-DAY  PIC X(3).
+
+       FD PAYHIST.
+       01 PAYMENT-HISTORY-RECORD.
+           05 PH-ACCOUNT-NUMBER      PIC 9(6).
+           05 PH-OWNER-NAME          PIC A(20).
+           05 PH-LAST-BILL-DATE      PIC X(8).
+           05 PH-LAST-BILL-AMOUNT    PIC 9(5)V99.
+           05 PH-AMOUNT-PAID         PIC 9(5)V99.
+           05 PH-BALANCE-DUE         PIC 9(5)V99.
+
+       FD NEXT-ACCT-CTL.
+       01 NEXT-ACCT-RECORD          PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 USER-FIRST-CHOICE        PIC A.
+
+       01 SWITCHES.
+           05 EOF-SWITCH           PIC X VALUE "N".
+           05 MOD-EOF-SWITCH       PIC X VALUE "N".
+
+       01 WS-MYNAMES-STATUS        PIC XX VALUE "00".
+       01 WS-BACKUP-STATUS         PIC XX VALUE "00".
+       01 WS-PAYHIST-STATUS        PIC XX VALUE "00".
+       01 WS-NEXT-ACCT-STATUS      PIC XX VALUE "00".
+       01 WS-BILL-DATE             PIC X(8).
+
+       01 WS-NAME-VALID-SWITCH     PIC X VALUE "N".
+       01 WS-DUP-FOUND-SWITCH      PIC X VALUE "N".
+       01 WS-WRITE-OK-SWITCH       PIC X VALUE "N".
+       01 WS-NEW-NAME              PIC A(20).
+       01 WS-BATCH-MODE-SWITCH     PIC X VALUE "N".
+
+       01 WS-BEFORE-NAME           PIC A(20).
+       01 WS-BEFORE-ADDRESS        PIC X(35).
+
+       01 WS-PRINT-FILENAME        PIC X(20).
+
+       01 WS-PAGE-SIZE             PIC 9(2) VALUE 20.
+       01 WS-LINE-COUNT            PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-NUMBER           PIC 9(3) VALUE ZERO.
+       01 WS-OWNER-COUNT           PIC 9(6) VALUE ZERO.
+
+        01 MOD-NAME                  PIC A(20).
+        01 MOD-ACCOUNT-NUMBER        PIC 9(6).
+
+        01 WS-NEXT-ACCOUNT-NUMBER    PIC 9(6) VALUE ZERO.
+
+        01 WS-STATEMENT-HEADING-1.
+            05 FILLER            PIC X(38) VALUE
+               "THREE RIVERS PLANNING FEE BILLING".
+        01 WS-STATEMENT-HEADING-2.
+            05 FILLER            PIC X(30) VALUE
+               "SOLID WASTE FEE STATEMENT".
+        01 WS-STATEMENT-BLANK       PIC X(1) VALUE SPACE.
+
+        01 WS-STATEMENT-NAME-LINE.
+            05 FILLER            PIC X(11) VALUE "OWNER: ".
+            05 WS-ST-NAME         PIC A(20).
+        01 WS-STATEMENT-ADDR-LINE.
+            05 FILLER            PIC X(11) VALUE "ADDRESS: ".
+            05 WS-ST-ADDRESS      PIC X(35).
+        01 WS-STATEMENT-FEE-LINE.
+            05 FILLER            PIC X(21) VALUE
+               "SOLID WASTE FEE DUE: ".
+            05 WS-ST-FEE          PIC ZZ,ZZ9.99.
+
+        01 WS-ROSTER-HEADING-1.
+            05 FILLER            PIC X(35) VALUE
+               "THREE RIVERS PLANNING FEE BILLING".
+            05 FILLER            PIC X(7)  VALUE "  PAGE ".
+            05 WS-RPT-PAGE        PIC ZZ9.
+        01 WS-ROSTER-HEADING-2.
+            05 FILLER            PIC X(30) VALUE
+               "OWNER ROSTER - BY NAME".
+        01 WS-ROSTER-HEADING-3.
+            05 FILLER            PIC X(11) VALUE "ACCOUNT #".
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 FILLER            PIC X(20) VALUE "OWNER-NAME".
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 FILLER            PIC X(15) VALUE "OWNER-ADDRESS".
+
+        01 WS-ROSTER-DETAIL-LINE.
+            05 WS-RPT-ACCOUNT     PIC 9(6).
+            05 FILLER             PIC X(5)  VALUE SPACES.
+            05 WS-RPT-NAME        PIC A(20).
+            05 FILLER             PIC X(2)  VALUE SPACES.
+            05 WS-RPT-ADDRESS     PIC X(35).
+
+        01 WS-ROSTER-TOTAL-LINE.
+            05 FILLER             PIC X(15) VALUE "TOTAL OWNERS: ".
+            05 WS-RPT-TOTAL       PIC ZZZ,ZZ9.
+
+        01 WS-PREV-ROUTE-CODE       PIC X(4) VALUE SPACES.
+        01 WS-FIRST-ROUTE-SWITCH    PIC X VALUE "Y".
+        01 WS-ROUTE-COUNT           PIC 9(5) VALUE ZERO.
+
+        01 WS-ROUTE-HEADING-1.
+            05 FILLER            PIC X(35) VALUE
+               "THREE RIVERS PLANNING FEE BILLING".
+            05 FILLER            PIC X(7)  VALUE "  PAGE ".
+            05 WS-RTE-PAGE        PIC ZZ9.
+        01 WS-ROUTE-HEADING-2.
+            05 FILLER            PIC X(23) VALUE
+               "CREW COLLECTION SHEET".
+        01 WS-ROUTE-HEADING-3.
+            05 FILLER            PIC X(8)  VALUE "ROUTE: ".
+            05 WS-RTE-ROUTE       PIC X(4).
+            05 FILLER             PIC X(4)  VALUE SPACES.
+            05 FILLER            PIC X(13) VALUE "PICKUP DAY: ".
+            05 WS-RTE-DAY         PIC X(3).
+        01 WS-ROUTE-HEADING-4.
+            05 FILLER            PIC X(11) VALUE "ACCOUNT #".
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 FILLER            PIC X(20) VALUE "OWNER-NAME".
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 FILLER            PIC X(15) VALUE "OWNER-ADDRESS".
+
+        01 WS-ROUTE-DETAIL-LINE.
+            05 WS-RTE-ACCOUNT     PIC 9(6).
+            05 FILLER             PIC X(5)  VALUE SPACES.
+            05 WS-RTE-NAME        PIC A(20).
+            05 FILLER             PIC X(2)  VALUE SPACES.
+            05 WS-RTE-ADDRESS     PIC X(35).
+
+        01 WS-ROUTE-SUBTOTAL-LINE.
+            05 FILLER             PIC X(17) VALUE "OWNERS ON ROUTE ".
+            05 WS-RTE-SUB-ROUTE   PIC X(4).
+            05 FILLER             PIC X(3)  VALUE ": ".
+            05 WS-RTE-SUBTOTAL    PIC ZZZ,ZZ9.
+
+        01 WS-ROUTE-GRAND-TOTAL-LINE.
+            05 FILLER             PIC X(26) VALUE
+               "TOTAL OWNERS ALL ROUTES: ".
+            05 WS-RTE-GRAND-TOTAL PIC ZZZ,ZZ9.
+
+        01 WS-DELINQ-HEADING-1.
+            05 FILLER            PIC X(35) VALUE
+               "THREE RIVERS PLANNING FEE BILLING".
+            05 FILLER            PIC X(7)  VALUE "  PAGE ".
+            05 WS-DLQ-PAGE        PIC ZZ9.
+        01 WS-DELINQ-HEADING-2.
+            05 FILLER            PIC X(20) VALUE
+               "DELINQUENT ACCOUNTS".
+        01 WS-DELINQ-HEADING-3.
+            05 FILLER            PIC X(11) VALUE "ACCOUNT #".
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 FILLER            PIC X(20) VALUE "OWNER-NAME".
+            05 FILLER            PIC X(2)  VALUE SPACES.
+            05 FILLER            PIC X(12) VALUE "BALANCE DUE".
+
+        01 WS-DELINQ-DETAIL-LINE.
+            05 WS-DLQ-ACCOUNT     PIC 9(6).
+            05 FILLER             PIC X(5)  VALUE SPACES.
+            05 WS-DLQ-NAME        PIC A(20).
+            05 FILLER             PIC X(2)  VALUE SPACES.
+            05 WS-DLQ-BALANCE     PIC ZZ,ZZ9.99.
+
+        01 WS-DELINQ-TOTAL-LINE.
+            05 FILLER             PIC X(28) VALUE
+               "TOTAL DELINQUENT ACCOUNTS: ".
+            05 WS-DLQ-TOTAL       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           DISPLAY "==================================".
+           DISPLAY "THREE RIVERS PLANNING FEE BILLING".
+           DISPLAY "REMEMBER TO ACTIVATE CAPS LOCK".
+           PERFORM 0100-MAIN-LOOP UNTIL USER-FIRST-CHOICE = "E".
+
+       0100-MAIN-LOOP.
+       DISPLAY "==================================".
+       DISPLAY "ADDITIONS [A]"
+       DISPLAY "MODIFICATION [B]"
+       DISPLAY "SHOW NAMES AND ADDRESSES [C]"
+       DISPLAY "DELETE [D]"
+       DISPLAY "PRINT FEE STATEMENTS [F]"
+       DISPLAY "RUN BATCH TRANSACTIONS [G]"
+       DISPLAY "PRINT CREW ROUTE SHEET [H]"
+       DISPLAY "PRINT DELINQUENT ACCOUNTS [I]"
+       DISPLAY "EXIT [E]"
+       ACCEPT USER-FIRST-CHOICE
+
+       IF USER-FIRST-CHOICE = "A" THEN
+           PERFORM 1250-ASSIGN-NEXT-ACCOUNT-NUMBER
+           OPEN I-O MYNAMES
+           PERFORM 0070-CHECK-MYNAMES-STATUS
+           PERFORM 1400-ADD
+           CLOSE MYNAMES
+       END-IF.
+
+       IF USER-FIRST-CHOICE = "B" THEN
+           PERFORM 0060-BACKUP-MYNAMES
+           DISPLAY "ENTER ACCOUNT NUMBER OF OWNER TO MODIFY"
+           ACCEPT MOD-ACCOUNT-NUMBER
+           OPEN I-O MYNAMES
+           PERFORM 0070-CHECK-MYNAMES-STATUS
+           PERFORM 1310-FIND-MODIFY
+           CLOSE MYNAMES
+       END-IF
+
+       IF USER-FIRST-CHOICE = "C" THEN
+           PERFORM 1200-PRINT-ROSTER-REPORT
+       END-IF.
+
+       IF USER-FIRST-CHOICE = "D" THEN
+           PERFORM 0060-BACKUP-MYNAMES
+           DISPLAY "ENTER ACCOUNT NUMBER TO DELETE"
+           ACCEPT MOD-ACCOUNT-NUMBER
+           OPEN I-O MYNAMES
+           PERFORM 0070-CHECK-MYNAMES-STATUS
+           PERFORM 1500-DELETE-ACCOUNT
+           CLOSE MYNAMES
+          END-IF.
+
+       IF USER-FIRST-CHOICE = "F" THEN
+           PERFORM 1600-BILL-STATEMENTS
+       END-IF.
+
+       IF USER-FIRST-CHOICE = "G" THEN
+           PERFORM 0060-BACKUP-MYNAMES
+           PERFORM 1700-RUN-BATCH-TRANSACTIONS
+       END-IF.
+
+       IF USER-FIRST-CHOICE = "H" THEN
+           PERFORM 1800-PRINT-ROUTE-REPORT
+       END-IF.
+
+       IF USER-FIRST-CHOICE = "I" THEN
+           PERFORM 1900-PRINT-DELINQUENT-REPORT
+       END-IF.
+
+       IF USER-FIRST-CHOICE = "E"
+          DISPLAY "GOODBYE"
+          STOP RUN
+       END-IF.
+
+       0060-BACKUP-MYNAMES.
+           DISPLAY "BACKING UP OWNER FILE BEFORE CHANGE"
+           OPEN OUTPUT MYNAMES-BACKUP
+           PERFORM 0075-CHECK-BACKUP-STATUS
+           OPEN INPUT MYNAMES
+           PERFORM 0070-CHECK-MYNAMES-STATUS
+           MOVE "N" TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ MYNAMES NEXT RECORD
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 MOVE ACCOUNT-NUMBER TO BK-ACCOUNT-NUMBER
+                 MOVE OWNER-NAME TO BK-OWNER-NAME
+                 MOVE OWNER-ADDRESS TO BK-OWNER-ADDRESS
+                 MOVE OWNER-FEE-AMOUNT TO BK-OWNER-FEE-AMOUNT
+                 MOVE OWNER-ROUTE-CODE TO BK-OWNER-ROUTE-CODE
+                 MOVE OWNER-PICKUP-DAY TO BK-OWNER-PICKUP-DAY
+                 WRITE BACKUP-THEUSERS
+                    INVALID KEY
+                       DISPLAY "BACKUP WRITE FAILED"
+                 END-WRITE
+              END-READ
+           END-PERFORM
+           CLOSE MYNAMES
+           CLOSE MYNAMES-BACKUP
+           DISPLAY "BACKUP COMPLETE - SAMPLE.BAK IS CURRENT".
+
+       0070-CHECK-MYNAMES-STATUS.
+           IF WS-MYNAMES-STATUS NOT = "00"
+              DISPLAY "WARNING: MYNAMES OPEN STATUS " WS-MYNAMES-STATUS
+           END-IF.
+
+       0075-CHECK-BACKUP-STATUS.
+           IF WS-BACKUP-STATUS NOT = "00"
+              DISPLAY "WARNING: MYNAMES-BACKUP OPEN STATUS "
+                 WS-BACKUP-STATUS
+           END-IF.
+
+       0080-CHECK-PAYHIST-STATUS.
+           IF WS-PAYHIST-STATUS NOT = "00"
+              DISPLAY "WARNING: PAYHIST OPEN STATUS " WS-PAYHIST-STATUS
+           END-IF.
+
+       0090-OPEN-PAYHIST-FOR-BILLING.
+           OPEN I-O PAYHIST
+           IF WS-PAYHIST-STATUS = "35"
+              OPEN OUTPUT PAYHIST
+              CLOSE PAYHIST
+              OPEN I-O PAYHIST
+              DISPLAY "PAYHIST.DAT DID NOT EXIST - CREATED NEW FILE"
+           END-IF
+           PERFORM 0080-CHECK-PAYHIST-STATUS.
+
+       0095-OPEN-PAYHIST-FOR-REPORT.
+           OPEN INPUT PAYHIST
+           IF WS-PAYHIST-STATUS = "35"
+              OPEN OUTPUT PAYHIST
+              CLOSE PAYHIST
+              OPEN INPUT PAYHIST
+              DISPLAY "PAYHIST.DAT DID NOT EXIST - CREATED NEW FILE"
+           END-IF
+           PERFORM 0080-CHECK-PAYHIST-STATUS.
+
+       1200-PRINT-ROSTER-REPORT.
+           MOVE "ROSTER.PRT" TO WS-PRINT-FILENAME
+           SORT SORT-WORK ON ASCENDING KEY SRT-OWNER-NAME
+               USING MYNAMES
+               GIVING SORTED-NAMES
+           MOVE ZERO TO WS-OWNER-COUNT
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE ZERO TO WS-PAGE-NUMBER
+           OPEN OUTPUT PRINT-FILE
+           OPEN INPUT SORTED-NAMES
+           MOVE "N" TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ SORTED-NAMES
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 IF WS-LINE-COUNT >= WS-PAGE-SIZE OR WS-PAGE-NUMBER = 0
+                    PERFORM 1210-PRINT-PAGE-HEADER
+                 END-IF
+                 PERFORM 1220-PRINT-ROSTER-LINE
+                 ADD 1 TO WS-OWNER-COUNT
+              END-READ
+           END-PERFORM
+           IF WS-PAGE-NUMBER = 0
+              PERFORM 1210-PRINT-PAGE-HEADER
+           END-IF
+           PERFORM 1230-PRINT-ROSTER-TOTAL
+           CLOSE SORTED-NAMES
+           CLOSE PRINT-FILE
+           DISPLAY "ROSTER REPORT WRITTEN TO ROSTER.PRT".
+
+       1210-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-RPT-PAGE
+           MOVE WS-ROSTER-HEADING-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-ROSTER-HEADING-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-ROSTER-HEADING-3 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       1220-PRINT-ROSTER-LINE.
+           MOVE SRTD-ACCOUNT-NUMBER TO WS-RPT-ACCOUNT
+           MOVE SRTD-OWNER-NAME TO WS-RPT-NAME
+           MOVE SRTD-OWNER-ADDRESS TO WS-RPT-ADDRESS
+           MOVE WS-ROSTER-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       1230-PRINT-ROSTER-TOTAL.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-OWNER-COUNT TO WS-RPT-TOTAL
+           MOVE WS-ROSTER-TOTAL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       1800-PRINT-ROUTE-REPORT.
+           MOVE "ROUTES.PRT" TO WS-PRINT-FILENAME
+           SORT SORT-WORK ON ASCENDING KEY SRT-OWNER-ROUTE-CODE
+                            ASCENDING KEY SRT-OWNER-NAME
+               USING MYNAMES
+               GIVING SORTED-NAMES
+           MOVE ZERO TO WS-OWNER-COUNT
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE ZERO TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-ROUTE-COUNT
+           MOVE SPACES TO WS-PREV-ROUTE-CODE
+           MOVE "Y" TO WS-FIRST-ROUTE-SWITCH
+           OPEN OUTPUT PRINT-FILE
+           OPEN INPUT SORTED-NAMES
+           MOVE "N" TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ SORTED-NAMES
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 IF WS-FIRST-ROUTE-SWITCH = "Y"
+                    OR SRTD-OWNER-ROUTE-CODE NOT = WS-PREV-ROUTE-CODE
+                    IF WS-FIRST-ROUTE-SWITCH NOT = "Y"
+                       PERFORM 1830-PRINT-ROUTE-SUBTOTAL
+                    END-IF
+                    MOVE ZERO TO WS-ROUTE-COUNT
+                    PERFORM 1810-PRINT-ROUTE-HEADER
+                    MOVE SRTD-OWNER-ROUTE-CODE TO WS-PREV-ROUTE-CODE
+                    MOVE "N" TO WS-FIRST-ROUTE-SWITCH
+                 ELSE
+                    IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                       PERFORM 1810-PRINT-ROUTE-HEADER
+                    END-IF
+                 END-IF
+                 PERFORM 1820-PRINT-ROUTE-LINE
+                 ADD 1 TO WS-OWNER-COUNT
+                 ADD 1 TO WS-ROUTE-COUNT
+              END-READ
+           END-PERFORM
+           IF WS-PAGE-NUMBER = 0
+              MOVE SPACES TO SRTD-OWNER-ROUTE-CODE
+              MOVE SPACES TO SRTD-OWNER-PICKUP-DAY
+              PERFORM 1810-PRINT-ROUTE-HEADER
+           ELSE
+              PERFORM 1830-PRINT-ROUTE-SUBTOTAL
+           END-IF
+           PERFORM 1840-PRINT-ROUTE-GRAND-TOTAL
+           CLOSE SORTED-NAMES
+           CLOSE PRINT-FILE
+           DISPLAY "CREW ROUTE SHEET WRITTEN TO ROUTES.PRT".
+
+       1810-PRINT-ROUTE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-RTE-PAGE
+           MOVE WS-ROUTE-HEADING-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-ROUTE-HEADING-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SRTD-OWNER-ROUTE-CODE TO WS-RTE-ROUTE
+           MOVE SRTD-OWNER-PICKUP-DAY TO WS-RTE-DAY
+           MOVE WS-ROUTE-HEADING-3 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-ROUTE-HEADING-4 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       1820-PRINT-ROUTE-LINE.
+           MOVE SRTD-ACCOUNT-NUMBER TO WS-RTE-ACCOUNT
+           MOVE SRTD-OWNER-NAME TO WS-RTE-NAME
+           MOVE SRTD-OWNER-ADDRESS TO WS-RTE-ADDRESS
+           MOVE WS-ROUTE-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       1830-PRINT-ROUTE-SUBTOTAL.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-PREV-ROUTE-CODE TO WS-RTE-SUB-ROUTE
+           MOVE WS-ROUTE-COUNT TO WS-RTE-SUBTOTAL
+           MOVE WS-ROUTE-SUBTOTAL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       1840-PRINT-ROUTE-GRAND-TOTAL.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-OWNER-COUNT TO WS-RTE-GRAND-TOTAL
+           MOVE WS-ROUTE-GRAND-TOTAL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       1250-ASSIGN-NEXT-ACCOUNT-NUMBER.
+           MOVE ZERO TO WS-NEXT-ACCOUNT-NUMBER
+           OPEN INPUT NEXT-ACCT-CTL
+           IF WS-NEXT-ACCT-STATUS = "00"
+              READ NEXT-ACCT-CTL
+                 AT END
+                    CONTINUE
+              END-READ
+              MOVE NEXT-ACCT-RECORD TO WS-NEXT-ACCOUNT-NUMBER
+              CLOSE NEXT-ACCT-CTL
+           ELSE
+      *    NEXTACCT.DAT DOES NOT EXIST YET (FIRST RUN SINCE THIS
+      *    CONTROL FILE WAS INTRODUCED) - BOOTSTRAP THE COUNTER FROM
+      *    THE HIGHEST ACCOUNT NUMBER CURRENTLY ON FILE, THEN PERSIST
+      *    IT SO FUTURE DELETES CAN NEVER ROLL IT BACKWARD AGAIN.
+              OPEN INPUT MYNAMES
+              PERFORM 0070-CHECK-MYNAMES-STATUS
+              MOVE "N" TO EOF-SWITCH
+              PERFORM UNTIL EOF-SWITCH = "Y"
+                 READ MYNAMES NEXT RECORD
+                 AT END
+                    MOVE "Y" TO EOF-SWITCH
+                 NOT AT END
+                    IF ACCOUNT-NUMBER > WS-NEXT-ACCOUNT-NUMBER
+                       MOVE ACCOUNT-NUMBER TO WS-NEXT-ACCOUNT-NUMBER
+                    END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE MYNAMES
+              ADD 1 TO WS-NEXT-ACCOUNT-NUMBER
+              PERFORM 1255-SAVE-NEXT-ACCOUNT-NUMBER
+           END-IF.
+
+       1255-SAVE-NEXT-ACCOUNT-NUMBER.
+           MOVE WS-NEXT-ACCOUNT-NUMBER TO NEXT-ACCT-RECORD
+           OPEN OUTPUT NEXT-ACCT-CTL
+           WRITE NEXT-ACCT-RECORD
+           CLOSE NEXT-ACCT-CTL.
+
+       1310-FIND-MODIFY.
+           MOVE MOD-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ MYNAMES
+              INVALID KEY
+                 DISPLAY "NO ACCOUNT FOUND WITH THAT NUMBER"
+              NOT INVALID KEY
+                 MOVE OWNER-NAME TO MOD-NAME
+                 DISPLAY "MATCH FOUND: " MOD-NAME
+                 MOVE OWNER-NAME TO WS-BEFORE-NAME
+                 MOVE OWNER-ADDRESS TO WS-BEFORE-ADDRESS
+                 IF WS-BATCH-MODE-SWITCH = "Y"
+                    MOVE TRANS-OWNER-NAME TO OWNER-NAME
+                    MOVE TRANS-OWNER-ADDRESS TO OWNER-ADDRESS
+                    MOVE TRANS-OWNER-FEE-AMOUNT TO OWNER-FEE-AMOUNT
+                    MOVE TRANS-OWNER-ROUTE-CODE TO OWNER-ROUTE-CODE
+                    MOVE TRANS-OWNER-PICKUP-DAY TO OWNER-PICKUP-DAY
+                 ELSE
+                    DISPLAY "NAME >>> "
+                    ACCEPT OWNER-NAME
+                    DISPLAY "ADDRESS >>> "
+                    ACCEPT OWNER-ADDRESS
+                    DISPLAY "SOLID WASTE FEE >>> "
+                    ACCEPT OWNER-FEE-AMOUNT
+                    DISPLAY "ROUTE CODE >>> "
+                    ACCEPT OWNER-ROUTE-CODE
+                    DISPLAY "PICKUP DAY >>> "
+                    ACCEPT OWNER-PICKUP-DAY
+                 END-IF
+                 MOVE "N" TO WS-WRITE-OK-SWITCH
+                 REWRITE THEUSERS
+                    INVALID KEY
+                       DISPLAY "REWRITE FAILED"
+                    NOT INVALID KEY
+                       MOVE "Y" TO WS-WRITE-OK-SWITCH
+                 END-REWRITE
+                 IF WS-WRITE-OK-SWITCH = "Y"
+                    MOVE "B" TO AUDIT-ACTION
+                    MOVE ACCOUNT-NUMBER TO AUDIT-ACCOUNT
+                    MOVE WS-BEFORE-NAME TO AUDIT-BEFORE-NAME
+                    MOVE WS-BEFORE-ADDRESS TO AUDIT-BEFORE-ADDR
+                    MOVE OWNER-NAME TO AUDIT-AFTER-NAME
+                    MOVE OWNER-ADDRESS TO AUDIT-AFTER-ADDR
+                    PERFORM 9500-WRITE-AUDIT-RECORD
+                 END-IF
+           END-READ.
+
+       1400-ADD.
+           MOVE WS-NEXT-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           DISPLAY "ACCOUNT NUMBER ASSIGNED: " ACCOUNT-NUMBER
+           IF WS-BATCH-MODE-SWITCH = "Y"
+              MOVE TRANS-OWNER-NAME TO WS-NEW-NAME
+              PERFORM 1410-VALIDATE-NEW-NAME
+           ELSE
+              MOVE "N" TO WS-NAME-VALID-SWITCH
+              PERFORM UNTIL WS-NAME-VALID-SWITCH = "Y"
+                 DISPLAY "NAME >>> "
+                 ACCEPT WS-NEW-NAME
+                 PERFORM 1410-VALIDATE-NEW-NAME
+              END-PERFORM
+           END-IF
+           IF WS-NAME-VALID-SWITCH NOT = "Y"
+              DISPLAY "BATCH ADD REJECTED - BLANK OR DUPLICATE NAME"
+           ELSE
+              MOVE WS-NEW-NAME TO OWNER-NAME
+              IF WS-BATCH-MODE-SWITCH = "Y"
+                 MOVE TRANS-OWNER-ADDRESS TO OWNER-ADDRESS
+                 MOVE TRANS-OWNER-FEE-AMOUNT TO OWNER-FEE-AMOUNT
+                 MOVE TRANS-OWNER-ROUTE-CODE TO OWNER-ROUTE-CODE
+                 MOVE TRANS-OWNER-PICKUP-DAY TO OWNER-PICKUP-DAY
+              ELSE
+                 DISPLAY "ADDRESS >>> "
+                 ACCEPT OWNER-ADDRESS
+                 DISPLAY "SOLID WASTE FEE >>> "
+                 ACCEPT OWNER-FEE-AMOUNT
+                 DISPLAY "ROUTE CODE >>> "
+                 ACCEPT OWNER-ROUTE-CODE
+                 DISPLAY "PICKUP DAY >>> "
+                 ACCEPT OWNER-PICKUP-DAY
+              END-IF
+              MOVE WS-NEXT-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+              MOVE "N" TO WS-WRITE-OK-SWITCH
+              WRITE THEUSERS
+                 INVALID KEY
+                    DISPLAY "ADD FAILED - DUPLICATE ACCOUNT NUMBER"
+                 NOT INVALID KEY
+                    MOVE "Y" TO WS-WRITE-OK-SWITCH
+              END-WRITE
+              IF WS-WRITE-OK-SWITCH = "Y"
+                 ADD 1 TO WS-NEXT-ACCOUNT-NUMBER
+                 PERFORM 1255-SAVE-NEXT-ACCOUNT-NUMBER
+                 MOVE "A" TO AUDIT-ACTION
+                 MOVE ACCOUNT-NUMBER TO AUDIT-ACCOUNT
+                 MOVE SPACES TO AUDIT-BEFORE-NAME
+                 MOVE SPACES TO AUDIT-BEFORE-ADDR
+                 MOVE OWNER-NAME TO AUDIT-AFTER-NAME
+                 MOVE OWNER-ADDRESS TO AUDIT-AFTER-ADDR
+                 PERFORM 9500-WRITE-AUDIT-RECORD
+              END-IF
+           END-IF.
+
+       1410-VALIDATE-NEW-NAME.
+           MOVE "Y" TO WS-NAME-VALID-SWITCH
+           IF WS-NEW-NAME = SPACES
+              DISPLAY "NAME CANNOT BE BLANK - PLEASE RE-ENTER"
+              MOVE "N" TO WS-NAME-VALID-SWITCH
+           ELSE
+              PERFORM 1420-CHECK-DUPLICATE-NAME
+              IF WS-DUP-FOUND-SWITCH = "Y"
+                 DISPLAY "AN OWNER WITH THAT NAME ALREADY EXISTS - "
+                    "PLEASE RE-ENTER"
+                 MOVE "N" TO WS-NAME-VALID-SWITCH
+              END-IF
+           END-IF.
+
+       1420-CHECK-DUPLICATE-NAME.
+           MOVE "N" TO WS-DUP-FOUND-SWITCH
+           MOVE "N" TO EOF-SWITCH
+           MOVE ZERO TO ACCOUNT-NUMBER
+           START MYNAMES KEY IS NOT LESS THAN ACCOUNT-NUMBER
+              INVALID KEY
+                 MOVE "Y" TO EOF-SWITCH
+           END-START
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ MYNAMES NEXT RECORD
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(OWNER-NAME)) =
+                    FUNCTION UPPER-CASE(FUNCTION TRIM(WS-NEW-NAME))
+                    MOVE "Y" TO WS-DUP-FOUND-SWITCH
+                 END-IF
+              END-READ
+           END-PERFORM.
+
+       1500-DELETE-ACCOUNT.
+           MOVE MOD-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+           READ MYNAMES
+              INVALID KEY
+                 DISPLAY "NO ACCOUNT FOUND WITH THAT NUMBER"
+              NOT INVALID KEY
+                 MOVE OWNER-NAME TO MOD-NAME
+                 DISPLAY "DELETING: " MOD-NAME
+                 MOVE OWNER-NAME TO WS-BEFORE-NAME
+                 MOVE OWNER-ADDRESS TO WS-BEFORE-ADDRESS
+                 MOVE "N" TO WS-WRITE-OK-SWITCH
+                 DELETE MYNAMES
+                    INVALID KEY
+                       DISPLAY "DELETE FAILED"
+                    NOT INVALID KEY
+                       MOVE "Y" TO WS-WRITE-OK-SWITCH
+                 END-DELETE
+                 IF WS-WRITE-OK-SWITCH = "Y"
+                    MOVE "D" TO AUDIT-ACTION
+                    MOVE MOD-ACCOUNT-NUMBER TO AUDIT-ACCOUNT
+                    MOVE WS-BEFORE-NAME TO AUDIT-BEFORE-NAME
+                    MOVE WS-BEFORE-ADDRESS TO AUDIT-BEFORE-ADDR
+                    MOVE SPACES TO AUDIT-AFTER-NAME
+                    MOVE SPACES TO AUDIT-AFTER-ADDR
+                    PERFORM 9500-WRITE-AUDIT-RECORD
+                    PERFORM 1510-DELETE-PAYMENT-HISTORY
+                 END-IF
+           END-READ.
+
+       1510-DELETE-PAYMENT-HISTORY.
+           PERFORM 0090-OPEN-PAYHIST-FOR-BILLING
+           MOVE MOD-ACCOUNT-NUMBER TO PH-ACCOUNT-NUMBER
+           DELETE PAYHIST
+              INVALID KEY
+                 CONTINUE
+           END-DELETE
+           CLOSE PAYHIST.
+
+       1600-BILL-STATEMENTS.
+           DISPLAY "PRINTING FEE STATEMENTS"
+           MOVE "STATEMENT.PRT" TO WS-PRINT-FILENAME
+           ACCEPT WS-BILL-DATE FROM DATE YYYYMMDD
+           OPEN INPUT MYNAMES.
+           PERFORM 0070-CHECK-MYNAMES-STATUS
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 0090-OPEN-PAYHIST-FOR-BILLING
+           MOVE "N" TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ MYNAMES NEXT RECORD
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 PERFORM 1610-PRINT-ONE-STATEMENT
+                 PERFORM 1620-UPDATE-PAYMENT-HISTORY
+              END-READ
+           END-PERFORM
+           CLOSE MYNAMES.
+           CLOSE PRINT-FILE.
+           CLOSE PAYHIST.
+           DISPLAY "STATEMENTS WRITTEN TO STATEMENT.PRT".
+
+       1610-PRINT-ONE-STATEMENT.
+           MOVE WS-STATEMENT-HEADING-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-STATEMENT-HEADING-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE OWNER-NAME TO WS-ST-NAME
+           MOVE WS-STATEMENT-NAME-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE OWNER-ADDRESS TO WS-ST-ADDRESS
+           MOVE WS-STATEMENT-ADDR-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE OWNER-FEE-AMOUNT TO WS-ST-FEE
+           MOVE WS-STATEMENT-FEE-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       1620-UPDATE-PAYMENT-HISTORY.
+           MOVE ACCOUNT-NUMBER TO PH-ACCOUNT-NUMBER
+           READ PAYHIST
+              INVALID KEY
+                 MOVE OWNER-NAME TO PH-OWNER-NAME
+                 MOVE WS-BILL-DATE TO PH-LAST-BILL-DATE
+                 MOVE OWNER-FEE-AMOUNT TO PH-LAST-BILL-AMOUNT
+                 MOVE ZERO TO PH-AMOUNT-PAID
+                 MOVE OWNER-FEE-AMOUNT TO PH-BALANCE-DUE
+                 WRITE PAYMENT-HISTORY-RECORD
+                    INVALID KEY
+                       DISPLAY "PAYMENT HISTORY WRITE FAILED"
+                 END-WRITE
+              NOT INVALID KEY
+                 IF PH-LAST-BILL-DATE = WS-BILL-DATE
+                    DISPLAY "ACCOUNT " ACCOUNT-NUMBER
+                       " ALREADY BILLED FOR " WS-BILL-DATE
+                       " - SKIPPING TO AVOID DOUBLE BILLING"
+                 ELSE
+                    MOVE OWNER-NAME TO PH-OWNER-NAME
+                    MOVE WS-BILL-DATE TO PH-LAST-BILL-DATE
+                    MOVE OWNER-FEE-AMOUNT TO PH-LAST-BILL-AMOUNT
+                    ADD OWNER-FEE-AMOUNT TO PH-BALANCE-DUE
+                    REWRITE PAYMENT-HISTORY-RECORD
+                       INVALID KEY
+                          DISPLAY "PAYMENT HISTORY REWRITE FAILED"
+                    END-REWRITE
+                 END-IF
+           END-READ.
+
+       1900-PRINT-DELINQUENT-REPORT.
+           MOVE "DELINQ.PRT" TO WS-PRINT-FILENAME
+           MOVE ZERO TO WS-OWNER-COUNT
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE ZERO TO WS-PAGE-NUMBER
+           OPEN OUTPUT PRINT-FILE
+           PERFORM 0095-OPEN-PAYHIST-FOR-REPORT
+           MOVE "N" TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ PAYHIST NEXT RECORD
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 IF PH-BALANCE-DUE > ZERO
+                    IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                       OR WS-PAGE-NUMBER = 0
+                       PERFORM 1910-PRINT-DELINQUENT-HEADER
+                    END-IF
+                    PERFORM 1920-PRINT-DELINQUENT-LINE
+                    ADD 1 TO WS-OWNER-COUNT
+                 END-IF
+              END-READ
+           END-PERFORM
+           IF WS-PAGE-NUMBER = 0
+              PERFORM 1910-PRINT-DELINQUENT-HEADER
+           END-IF
+           PERFORM 1930-PRINT-DELINQUENT-TOTAL
+           CLOSE PAYHIST
+           CLOSE PRINT-FILE
+           DISPLAY "DELINQUENT ACCOUNT REPORT WRITTEN TO DELINQ.PRT".
+
+       1910-PRINT-DELINQUENT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-DLQ-PAGE
+           MOVE WS-DELINQ-HEADING-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-DELINQ-HEADING-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-DELINQ-HEADING-3 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       1920-PRINT-DELINQUENT-LINE.
+           MOVE PH-ACCOUNT-NUMBER TO WS-DLQ-ACCOUNT
+           MOVE PH-OWNER-NAME TO WS-DLQ-NAME
+           MOVE PH-BALANCE-DUE TO WS-DLQ-BALANCE
+           MOVE WS-DELINQ-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       1930-PRINT-DELINQUENT-TOTAL.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE WS-OWNER-COUNT TO WS-DLQ-TOTAL
+           MOVE WS-DELINQ-TOTAL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       1700-RUN-BATCH-TRANSACTIONS.
+           DISPLAY "RUNNING BATCH TRANSACTIONS FROM BATCH.DAT"
+           PERFORM 1250-ASSIGN-NEXT-ACCOUNT-NUMBER
+           MOVE "Y" TO WS-BATCH-MODE-SWITCH
+           OPEN INPUT BATCH-TRANS
+           OPEN I-O MYNAMES
+           PERFORM 0070-CHECK-MYNAMES-STATUS
+           MOVE "N" TO EOF-SWITCH
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ BATCH-TRANS
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 PERFORM 1710-PROCESS-ONE-TRANSACTION
+              END-READ
+           END-PERFORM
+           CLOSE BATCH-TRANS
+           CLOSE MYNAMES
+           MOVE "N" TO WS-BATCH-MODE-SWITCH
+           DISPLAY "BATCH RUN COMPLETE".
+
+       1710-PROCESS-ONE-TRANSACTION.
+           EVALUATE TRANS-ACTION-CODE
+              WHEN "A"
+                 PERFORM 1400-ADD
+              WHEN "B"
+                 MOVE TRANS-ACCOUNT-NUMBER TO MOD-ACCOUNT-NUMBER
+                 PERFORM 1310-FIND-MODIFY
+              WHEN "D"
+                 MOVE TRANS-ACCOUNT-NUMBER TO MOD-ACCOUNT-NUMBER
+                 PERFORM 1500-DELETE-ACCOUNT
+              WHEN OTHER
+                 DISPLAY "UNKNOWN BATCH TRANSACTION CODE: "
+                    TRANS-ACTION-CODE
+           END-EVALUATE.
+
+       9500-WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           OPEN EXTEND AUDIT-LOG
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG.
+
+       END PROGRAM BROOKE.
