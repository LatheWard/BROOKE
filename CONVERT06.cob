@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: MAINTENANCE
+      * Date: 08/08/26
+      * Purpose: One-time conversion of the legacy LINE SEQUENTIAL
+      *          MYNAMES file (ACCOUNT-NUMBER/OWNER-NAME/OWNER-ADDRESS/
+      *          OWNER-FEE-AMOUNT, 68 bytes/record - the layout SAMPLE.DAT
+      *          was in immediately before it was reorganized to an
+      *          indexed file) into the ORGANIZATION INDEXED SAMPLE.DAT
+      *          that BROOKE now requires. Run ONCE, before the first
+      *          run of BROOKE against a pre-existing SAMPLE.DAT:
+      *            1) rename/copy the existing SAMPLE.DAT to SAMPLE.SEQ
+      *            2) run this program - it reads SAMPLE.SEQ and writes
+      *               a fresh indexed SAMPLE.DAT
+      *            3) run BROOKE as usual
+      *          ROUTE-CODE and PICKUP-DAY did not exist in the legacy
+      *          layout, so converted records get them blank; use
+      *          MODIFY [B] in BROOKE to fill them in per account.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SAMPCNV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT LEGACY-MYNAMES ASSIGN TO "SAMPLE.SEQ"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MYNAMES ASSIGN TO "SAMPLE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT-NUMBER
+           FILE STATUS IS WS-MYNAMES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEGACY-MYNAMES.
+       01 LEGACY-THEUSERS.
+            05 LEG-ACCOUNT-NUMBER  PIC 9(6).
+            05 LEG-OWNER-NAME      PIC A(20).
+            05 LEG-OWNER-ADDRESS   PIC X(35).
+            05 LEG-OWNER-FEE-AMOUNT PIC 9(5)V99.
+
+       FD MYNAMES.
+       01 THEUSERS.
+            05 ACCOUNT-NUMBER      PIC 9(6).
+            05 OWNER-NAME          PIC A(20).
+            05 OWNER-ADDRESS       PIC X(35).
+            05 OWNER-FEE-AMOUNT    PIC 9(5)V99.
+            05 OWNER-ROUTE-CODE    PIC X(4).
+            05 OWNER-PICKUP-DAY    PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MYNAMES-STATUS        PIC XX VALUE "00".
+       01 EOF-SWITCH               PIC X VALUE "N".
+       01 WS-RECORD-COUNT          PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-CONVERT.
+           DISPLAY "CONVERTING SAMPLE.SEQ TO INDEXED SAMPLE.DAT"
+           OPEN INPUT LEGACY-MYNAMES
+           OPEN OUTPUT MYNAMES
+           IF WS-MYNAMES-STATUS NOT = "00"
+              DISPLAY "COULD NOT CREATE SAMPLE.DAT - STATUS "
+                 WS-MYNAMES-STATUS
+              STOP RUN
+           END-IF
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ LEGACY-MYNAMES
+              AT END
+                 MOVE "Y" TO EOF-SWITCH
+              NOT AT END
+                 MOVE LEG-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                 MOVE LEG-OWNER-NAME TO OWNER-NAME
+                 MOVE LEG-OWNER-ADDRESS TO OWNER-ADDRESS
+                 MOVE LEG-OWNER-FEE-AMOUNT TO OWNER-FEE-AMOUNT
+                 MOVE SPACES TO OWNER-ROUTE-CODE
+                 MOVE SPACES TO OWNER-PICKUP-DAY
+                 WRITE THEUSERS
+                    INVALID KEY
+                       DISPLAY "SKIPPED ACCOUNT NUMBER " ACCOUNT-NUMBER
+                          " - WRITE FAILED, STATUS " WS-MYNAMES-STATUS
+                    NOT INVALID KEY
+                       ADD 1 TO WS-RECORD-COUNT
+                 END-WRITE
+              END-READ
+           END-PERFORM
+           CLOSE LEGACY-MYNAMES
+           CLOSE MYNAMES
+           DISPLAY "CONVERSION COMPLETE - " WS-RECORD-COUNT
+              " RECORDS WRITTEN TO SAMPLE.DAT"
+           STOP RUN.
